@@ -1,30 +1,108 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMA4.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "PROGRAMA4.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-NUM1        PIC 9(05).
+           05 TR-NUM2        PIC 9(05).
+           05 TR-OPERATOR    PIC X.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD     PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 NUM1         PIC 9  VALUE ZEROES.
-       01 NUM2         PIC 9  VALUE ZEROES.
-       01 RESULT       pic 99 VALUE ZEROES.
-       01 OPERATOR     PIC X  VALUE SPACE.
+       01 WS-EOF-SWITCH      PIC X VALUE "N".
+           88 END-OF-FILE    VALUE "Y".
+       01 NUM1               PIC 9(05)     VALUE ZEROES.
+       01 NUM2               PIC 9(05)     VALUE ZEROES.
+       01 RESULT             PIC S9(07)V99 VALUE ZEROES.
+       01 OPERATOR           PIC X         VALUE SPACE.
+       01 WS-RECORD-COUNT    PIC 9(07)     VALUE ZEROES.
+       01 WS-CONTROL-TOTAL   PIC S9(09)V99 VALUE ZEROES.
+
+       01 WS-DETAIL-LINE.
+           05 WSD-NUM1       PIC Z(4)9.
+           05 FILLER         PIC X(3)  VALUE SPACES.
+           05 WSD-OPERATOR   PIC X.
+           05 FILLER         PIC X(3)  VALUE SPACES.
+           05 WSD-NUM2       PIC Z(4)9.
+           05 FILLER         PIC X(4)  VALUE "=   ".
+           05 WSD-RESULT     PIC -(7)9.99.
+           05 FILLER         PIC X(4)  VALUE SPACES.
+           05 WSD-MESSAGE    PIC X(20).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER         PIC X(20) VALUE "RECORDS PROCESSED: ".
+           05 WST-COUNT      PIC ZZZZZZ9.
+           05 FILLER         PIC X(5)  VALUE SPACES.
+           05 FILLER         PIC X(15) VALUE "CONTROL TOTAL: ".
+           05 WST-TOTAL      PIC -(9)9.99.
 
        PROCEDURE DIVISION.
        0001-INICIO.
-           PERFORM 3 TIMES
-               DISPLAY "ENTER FIRST NUMBER: "
-               ACCEPT NUM1
-               DISPLAY "ENTER SECOND NUMBER: "
-               ACCEPT NUM2
-               DISPLAY "ENTER OPERATOR +/*"
-               ACCEPT OPERATOR
-               IF OPERATOR EQUAL "+" THEN
-                   DISPLAY "SE SELECCIONO SUMA"
-                   ADD NUM1,NUM2 GIVING RESULT
-               END-IF
-               IF OPERATOR EQUAL "*" THEN
-                   DISPLAY "SE SELECCIONO MULTIPLICACION"
-                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
-               END-IF
-               DISPLAY "RESULT IS: ",RESULT
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM 0002-PROCESS-RECORD
+               END-READ
            END-PERFORM
+           PERFORM 0003-WRITE-CONTROL-TOTAL
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE
            STOP RUN.
+
+       0002-PROCESS-RECORD.
+           MOVE TR-NUM1 TO NUM1
+           MOVE TR-NUM2 TO NUM2
+           MOVE TR-OPERATOR TO OPERATOR
+           MOVE ZEROES TO RESULT
+           MOVE SPACES TO WSD-MESSAGE
+           EVALUATE OPERATOR
+               WHEN "+"
+                   ADD NUM1 NUM2 GIVING RESULT
+               WHEN "-"
+                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT
+               WHEN "*"
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
+                       ON SIZE ERROR
+                           MOVE ZEROES TO RESULT
+                           MOVE "OVERFLOW" TO WSD-MESSAGE
+                   END-MULTIPLY
+               WHEN "/"
+                   IF NUM2 EQUAL ZEROES
+                       MOVE ZEROES TO RESULT
+                       MOVE "DIVIDE BY ZERO" TO WSD-MESSAGE
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                   END-IF
+               WHEN OTHER
+                   MOVE "INVALID OPERATOR" TO WSD-MESSAGE
+           END-EVALUATE
+           ADD 1 TO WS-RECORD-COUNT
+           ADD RESULT TO WS-CONTROL-TOTAL
+           MOVE NUM1 TO WSD-NUM1
+           MOVE OPERATOR TO WSD-OPERATOR
+           MOVE NUM2 TO WSD-NUM2
+           MOVE RESULT TO WSD-RESULT
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       0003-WRITE-CONTROL-TOTAL.
+           MOVE WS-RECORD-COUNT TO WST-COUNT
+           MOVE WS-CONTROL-TOTAL TO WST-TOTAL
+           MOVE WS-TOTAL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
