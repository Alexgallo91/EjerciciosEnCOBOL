@@ -1,7 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMA5.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-FILE ASSIGN TO "CODES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "PROGRAMA5.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CODE-FILE.
+       01  CODE-RECORD           PIC X(20).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD      PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CHAR                PIC X VALUE "A".
            88 VOWEL           VALUE "A","E","I","O","U".
@@ -12,17 +27,81 @@
            88 VALIDCHARACTER  VALUE "A" THRU "Z",
                                     "0" THRU "9".
 
+       01 WS-EOF-SWITCH        PIC X VALUE "N".
+           88 END-OF-FILE      VALUE "Y".
+       01 WS-RECORD-NUMBER     PIC 9(07) VALUE ZEROES.
+       01 WS-COLUMN            PIC 9(03) VALUE ZEROES.
+       01 WS-CODE-LENGTH       PIC 9(03) VALUE ZEROES.
+       01 WS-VOWEL-COUNT       PIC 9(07) VALUE ZEROES.
+       01 WS-CONSONANT-COUNT   PIC 9(07) VALUE ZEROES.
+       01 WS-DIGIT-COUNT       PIC 9(07) VALUE ZEROES.
+       01 WS-INVALID-COUNT     PIC 9(07) VALUE ZEROES.
+
+       01 WS-EXCEPTION-LINE.
+           05 FILLER           PIC X(9)  VALUE "RECORD: ".
+           05 WSE-RECORD       PIC ZZZZZZ9.
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "COLUMN: ".
+           05 WSE-COLUMN       PIC ZZ9.
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 FILLER           PIC X(12) VALUE "CHARACTER: ".
+           05 WSE-CHAR         PIC X.
+           05 FILLER           PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0001-INICIO.
-           DISPLAY "INGRESA UN CARACTER O NUMERO"
-               ACCEPT CHAR
-           PERFORM UNTIL NOT VALIDCHARACTER
-
-               EVALUATE TRUE
-                   WHEN VOWEL DISPLAY CHAR," IS A WOVEL"
-                   WHEN CONSONANT DISPLAY CHAR," IS A CONSONANT"
-                   WHEN DIGIT DISPLAY CHAR," IS A DIGIT"
-                   WHEN OTHER DISPLAY "PROBLEMS FOUND"
-               END-EVALUATE
+           OPEN INPUT CODE-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ CODE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM 0002-PROCESS-RECORD
+               END-READ
            END-PERFORM
+           PERFORM 0004-DISPLAY-SUMMARY
+           CLOSE CODE-FILE
+           CLOSE EXCEPTION-FILE
            STOP RUN.
+
+       0002-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-NUMBER
+           MOVE 20 TO WS-CODE-LENGTH
+           PERFORM UNTIL WS-CODE-LENGTH = 0
+                   OR CODE-RECORD (WS-CODE-LENGTH:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-CODE-LENGTH
+           END-PERFORM
+           MOVE 1 TO WS-COLUMN
+           PERFORM UNTIL WS-COLUMN > WS-CODE-LENGTH
+               MOVE CODE-RECORD (WS-COLUMN:1) TO CHAR
+               PERFORM 0003-CLASSIFY-CHARACTER
+               ADD 1 TO WS-COLUMN
+           END-PERFORM.
+
+       0003-CLASSIFY-CHARACTER.
+           EVALUATE TRUE
+               WHEN VOWEL
+                   ADD 1 TO WS-VOWEL-COUNT
+               WHEN CONSONANT
+                   ADD 1 TO WS-CONSONANT-COUNT
+               WHEN DIGIT
+                   ADD 1 TO WS-DIGIT-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-INVALID-COUNT
+                   PERFORM 0005-WRITE-EXCEPTION
+           END-EVALUATE.
+
+       0005-WRITE-EXCEPTION.
+           MOVE WS-RECORD-NUMBER TO WSE-RECORD
+           MOVE WS-COLUMN TO WSE-COLUMN
+           MOVE CHAR TO WSE-CHAR
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+
+       0004-DISPLAY-SUMMARY.
+           DISPLAY "RECORDS READ: ", WS-RECORD-NUMBER
+           DISPLAY "VOWELS: ", WS-VOWEL-COUNT
+           DISPLAY "CONSONANTS: ", WS-CONSONANT-COUNT
+           DISPLAY "DIGITS: ", WS-DIGIT-COUNT
+           DISPLAY "INVALID CHARACTERS: ", WS-INVALID-COUNT.
