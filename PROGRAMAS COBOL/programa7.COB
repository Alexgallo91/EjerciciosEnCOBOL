@@ -2,23 +2,93 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMA6.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALUE-FILE ASSIGN TO "VALORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "PROGRAMA6.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VALUE-FILE.
+       01  VALUE-RECORD.
+           05 VR-N              PIC 9(02).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD        PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       * 01 WS-MASCARA-1  PIC 9(07)V9(02) VALUE 34564221.
       *MASCARA
       * 01 WS-MASCARA-1G PIC 9(03),9(03).99 VALUE ZEROES.
-       01 VALOR1         PIC 9(07)V99       VALUE 002530310.
-       01 MASCARA        PIC $9(03),9(03).00 .
+       01 VALOR1         PIC 9(07)V99       VALUE ZEROES.
+       01 MASCARA        PIC $9(01),9(03),9(03).00 .
+
+       01 WS-EOF-SWITCH        PIC X VALUE "N".
+           88 END-OF-FILE      VALUE "Y".
+       01 WS-N                 PIC 9(02)  VALUE ZEROES.
+       01 WS-INDEX              PIC 9(02) VALUE ZEROES.
+       01 WS-FACT-WORK          PIC 9(18) VALUE ZEROES.
+       01 WS-OVERFLOW-SWITCH    PIC X     VALUE "N".
+           88 OVERFLOW-FOUND    VALUE "Y".
+
+       01 WS-DETAIL-LINE.
+           05 FILLER           PIC X(4)  VALUE "N = ".
+           05 WSD-N            PIC Z9.
+           05 FILLER           PIC X(4)  VALUE SPACES.
+           05 FILLER           PIC X(6)  VALUE "N! =  ".
+           05 WSD-MASCARA      PIC $9(01),9(03),9(03).00.
+           05 FILLER           PIC X(4)  VALUE SPACES.
+           05 WSD-MESSAGE      PIC X(20).
 
        PROCEDURE DIVISION.
-      * 1000-BEGIN.
       *     DISPLAY WS-MASCARA-1
       *     DISPLAY "MOVIENDO VARIABLES"
       *     MOVE WS-MASCARA-1 TO WS-MASCARA-1G
       *     DISPLAY WS-MASCARA-1G
-           DISPLAY VALOR1
+       1000-BEGIN.
+           OPEN INPUT VALUE-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ VALUE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM 2000-PROCESS-VALUE
+               END-READ
+           END-PERFORM
+           CLOSE VALUE-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       2000-PROCESS-VALUE.
+           MOVE VR-N TO WS-N
+           MOVE "N" TO WS-OVERFLOW-SWITCH
+           MOVE 1 TO WS-FACT-WORK
+           PERFORM 3000-COMPUTE-FACTORIAL
+           MOVE SPACES TO WSD-MESSAGE
+           IF OVERFLOW-FOUND
+               MOVE ZEROES TO VALOR1
+               MOVE "RESULT OVERFLOW" TO WSD-MESSAGE
+           ELSE
+               MOVE WS-FACT-WORK TO VALOR1
+           END-IF
            MOVE VALOR1 TO MASCARA
-           DISPLAY MASCARA
-           STOP RUN
-           .
+           MOVE WS-N TO WSD-N
+           MOVE MASCARA TO WSD-MASCARA
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       3000-COMPUTE-FACTORIAL.
+           IF WS-N > 1
+               PERFORM VARYING WS-INDEX FROM 2 BY 1
+                       UNTIL WS-INDEX > WS-N OR OVERFLOW-FOUND
+                   MULTIPLY WS-INDEX BY WS-FACT-WORK
+                   IF WS-FACT-WORK > 9999999
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   END-IF
+               END-PERFORM
+           END-IF.
